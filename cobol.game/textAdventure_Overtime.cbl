@@ -10,14 +10,27 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-ROOMS
-           ASSIGN TO 'C:\Text-Adventure\cobol.data\rooms.dat'
-           ORGANISATION IS LINE SEQUENTIAL.
+           ASSIGN TO DYNAMIC ROOMS-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
            SELECT INPUT-ITEMS
            ASSIGN TO 'C:\Text-Adventure\cobol.data\items.dat'
-           ORGANISATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL.
            SELECT INPUT-MONSTERS
            ASSIGN TO 'C:\Text-Adventure\cobol.data\monsters.dat'
-           ORGANISATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO 'C:\Text-Adventure\cobol.data\checkpoint.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE
+           ASSIGN TO 'C:\Text-Adventure\cobol.data\audit.log'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SCORES-FILE
+           ASSIGN TO 'C:\Text-Adventure\cobol.data\scores.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SCORES-STATUS.
+           SELECT COMMAND-FILE
+           ASSIGN TO DYNAMIC COMMAND-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-ROOMS
@@ -32,6 +45,22 @@
            BLOCK CONTAINS 0 RECORDS
            LABEL RECORDS ARE STANDARD.
        01 INPUT-REC-MONSTERS PIC X(80).
+       FD CHECKPOINT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 CHECKPOINT-REC PIC X(80).
+       FD AUDIT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 AUDIT-REC PIC X(80).
+       FD SCORES-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 SCORES-REC PIC X(80).
+       FD COMMAND-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 COMMAND-FILE-REC PIC X(22).
        WORKING-STORAGE SECTION.
       ******************************************************************
       *    LAYOUT FOR THE INPUT-ROOMS FILE
@@ -55,7 +84,8 @@
            03 I-ITEMDAMAGE     PIC 99.
            03 I-ITEMLOC        PIC 99.
            03 I-ITEMWIN        PIC 99.
-           03 FILLER           PIC X(57)   VALUE SPACES.
+           03 I-ITEMCAPACITY   PIC 99.
+           03 FILLER           PIC X(55)   VALUE SPACES.
       ******************************************************************
       *    LAYOUT FOR THE INPUT-MONSTERS FILE
       ******************************************************************
@@ -80,7 +110,8 @@
            05 T-ROOMWEST       PIC 99.
            05 T-ROOMITEM       PIC X(13) VALUE SPACES.
            05 T-ROOMITEMNUM    PIC 99.
-           05 T-ROOMMON        PIC 99    VALUE 00.
+           05 T-ROOMMON        PIC 99    OCCURS 7 TIMES VALUE 00.
+           05 T-ROOMVISITED    PIC 9     VALUE 0.
       ******************************************************************
       *    SETUP ITEMS TABLE
       ******************************************************************
@@ -93,6 +124,7 @@
            05 T-ITEMDAMAGE     PIC 99.
            05 T-ITEMLOC        PIC 99.
            05 T-ITEMWIN        PIC 99.
+           05 T-ITEMCAPACITY   PIC 99.
       ******************************************************************
       *    SETUP MONSTERS TABLE
       ******************************************************************
@@ -105,6 +137,45 @@
            05 T-MONATTACK      PIC 99.
            05 T-MONHP          PIC 99.
       ******************************************************************
+      *    LAYOUT FOR THE CHECKPOINT FILE
+      *    CK-REC-TYPE  'P'=PLAYER 'B'=BRIEFCASE SLOT
+      *                 'R'=ROOM ITEM 'X'=ROOM MONSTER 'M'=MON HP
+      ******************************************************************
+       01 CHECKPOINT-DATA.
+           03 CK-REC-TYPE      PIC X(1).
+           03 CK-FIELD-1       PIC 99.
+           03 CK-FIELD-2       PIC 999.
+           03 CK-FIELD-3       PIC 99.
+           03 CK-FIELD-4       PIC X(13).
+           03 FILLER           PIC X(59)   VALUE SPACES.
+      ******************************************************************
+      *    LAYOUT FOR THE AUDIT LOG FILE
+      ******************************************************************
+       01 AUDIT-DATA.
+           03 A-COMMAND        PIC X(10).
+           03 A-PARM           PIC X(12).
+           03 A-ROOM           PIC 99.
+           03 A-WILL           PIC 999.
+           03 FILLER           PIC X(44)   VALUE SPACES.
+      ******************************************************************
+      *    LAYOUT FOR THE SCORES LEADERBOARD FILE
+      ******************************************************************
+       01 SCORES-DATA.
+           03 SC-WILL-TO-LIVE  PIC 999.
+           03 SC-COMMANDS      PIC 9999.
+           03 SC-TIMESTAMP     PIC 9(14).
+           03 FILLER           PIC X(59)   VALUE SPACES.
+      ******************************************************************
+      *    MAP TABLE - USED TO BUILD A RANDOMIZED ROOM LAYOUT
+      ******************************************************************
+       01 MAP-TABLE.
+         03 MAP-FIELDS OCCURS 10 TIMES.
+           05 T-MAP-NUM        PIC 99     VALUE ZEROS.
+           05 T-MAP-NORTH      PIC 99     VALUE ZEROS.
+           05 T-MAP-EAST       PIC 99     VALUE ZEROS.
+           05 T-MAP-SOUTH      PIC 99     VALUE ZEROS.
+           05 T-MAP-WEST       PIC 99     VALUE ZEROS.
+      ******************************************************************
       *    BRIEFCASE TABLE
       ******************************************************************
        01 BRIEFCASE.
@@ -117,6 +188,28 @@
            03 EOF-ROOMS        PIC 9       VALUE 0.
            03 EOF-ITEMS        PIC 9       VALUE 0.
            03 EOF-MONSTERS     PIC 9       VALUE 0.
+           03 EOF-CHECKPOINT   PIC 9       VALUE 0.
+           03 BATCH-MODE       PIC 9       VALUE 0.
+           03 SCORES-STATUS    PIC XX      VALUE '00'.
+           03 COMMAND-FILENAME PIC X(60)   VALUE SPACES.
+           03 LOAD-CHOICE      PIC X(1)    VALUE 'N'.
+           03 LOAD-SAVED-GAME  PIC 9       VALUE 0.
+           03 SAVE-IDX         PIC 99      VALUE 01.
+           03 ROOMS-FILENAME   PIC X(60)
+               VALUE 'C:\Text-Adventure\cobol.data\rooms.dat'.
+           03 RANDOM-MAP-CHOICE PIC X(1)   VALUE 'N'.
+           03 MAP-COUNT        PIC 99      VALUE 01.
+           03 GEN-ROOM-NUM     PIC 99      VALUE 02.
+           03 CONNECT-COUNT    PIC 99      VALUE 01.
+           03 MOD-NUM          PIC 99.
+           03 TRANSLATE-IDX    PIC 99      VALUE 01.
+           03 MAP-IDX          PIC 99      VALUE 01.
+           03 COMMANDS-TAKEN   PIC 9999    VALUE 0000.
+           03 SCORE-DATE-PART  PIC 9(8).
+           03 SCORE-TIME-PART  PIC 9(8).
+           03 REAL-ROOM-NUM    PIC 99.
+           03 MON-SLOT         PIC 9       VALUE 1.
+           03 ANY-MON-PRESENT  PIC 9       VALUE 0.
            03 ROOM-COUNT       PIC 99.
            03 ITEM-COUNT       PIC 99.
            03 MONSTER-COUNT    PIC 99.
@@ -130,7 +223,12 @@
            03 CURRENT-ROOM     PIC 99      VALUE 01.
            03 NEXT-ROOM        PIC 99.
            03 WILL-TO-LIVE     PIC 999     VALUE 100.
+           03 MAX-WILL-TO-LIVE PIC 999     VALUE 100.
+           03 DIFFICULTY-CHOICE PIC X      VALUE 'N'.
+           03 ATTACK-MULT      PIC 9V9     VALUE 1.0.
+           03 CK-MULT-INT      PIC 99.
            03 BRIEFCASE-WEIGHT PIC 99      VALUE 00.
+           03 BRIEFCASE-CAPACITY PIC 99    VALUE 10.
            03 ITEM-TO-PICKUP   PIC 99.
            03 BRIEFCASE-SLOT   PIC 99      VALUE 01.
            03 B-COUNT          PIC 99.
@@ -158,20 +256,70 @@
       *    MAIN PROGRAM LOGIC
       ******************************************************************
        000-MAINLINE.
+           OPEN OUTPUT AUDIT-FILE.
+           ACCEPT COMMAND-FILENAME FROM COMMAND-LINE
+           IF (COMMAND-FILENAME NOT = SPACES) THEN
+               MOVE 1 TO BATCH-MODE
+               OPEN INPUT COMMAND-FILE
+           END-IF
+           IF (BATCH-MODE = 1) THEN
+               MOVE 100 TO WILL-TO-LIVE
+               MOVE 100 TO MAX-WILL-TO-LIVE
+               MOVE 1.0 TO ATTACK-MULT
+           ELSE
+               DISPLAY "LOAD SAVED GAME? Y/N"
+               ACCEPT LOAD-CHOICE
+               IF (LOAD-CHOICE = 'Y' OR LOAD-CHOICE = 'y') THEN
+                   MOVE 1 TO LOAD-SAVED-GAME
+               ELSE
+                   DISPLAY "RANDOM MAP? Y/N"
+                   ACCEPT RANDOM-MAP-CHOICE
+                   IF (RANDOM-MAP-CHOICE = 'Y' OR
+                       RANDOM-MAP-CHOICE = 'y')
+                       THEN
+                       PERFORM 0600-GENERATE-RANDOM-MAP
+                   END-IF
+      *            DIFFICULTY ONLY APPLIES TO A FRESH GAME - A LOADED
+      *            SAVE RESTORES ITS OWN WILL-TO-LIVE/ATTACK-MULT
+                   DISPLAY "SELECT DIFFICULTY: (E)ASY (N)ORMAL (H)ARD"
+                   ACCEPT DIFFICULTY-CHOICE
+                   EVALUATE DIFFICULTY-CHOICE
+                       WHEN 'E'
+                       WHEN 'e'
+                           MOVE 150 TO WILL-TO-LIVE
+                           MOVE 0.5 TO ATTACK-MULT
+                       WHEN 'H'
+                       WHEN 'h'
+                           MOVE 75 TO WILL-TO-LIVE
+                           MOVE 2.0 TO ATTACK-MULT
+                       WHEN OTHER
+                           MOVE 100 TO WILL-TO-LIVE
+                           MOVE 1.0 TO ATTACK-MULT
+                   END-EVALUATE
+                   MOVE WILL-TO-LIVE TO MAX-WILL-TO-LIVE
+               END-IF
+           END-IF
            OPEN INPUT INPUT-ROOMS.
                PERFORM 1000-LOAD-ROOMS
            UNTIL EOF-ROOMS = 1.
            CLOSE INPUT-ROOMS.
+           PERFORM 1050-VALIDATE-ROOM-COUNT.
            OPEN INPUT INPUT-ITEMS.
                PERFORM 2000-LOAD-ITEMS
            UNTIL EOF-ITEMS = 1.
            CLOSE INPUT-ITEMS.
+           PERFORM 2050-VALIDATE-ITEM-COUNT.
            OPEN INPUT INPUT-MONSTERS.
                PERFORM 3000-LOAD-MONSTERS
            UNTIL EOF-MONSTERS = 1.
            CLOSE INPUT-MONSTERS.
+           PERFORM 3050-VALIDATE-MONSTER-COUNT.
            PERFORM 2500-PLACE-ITEMS
-           PERFORM 3500-PLACE-MONSTERS
+           IF (LOAD-SAVED-GAME = 1) THEN
+               PERFORM 0700-LOAD-CHECKPOINT
+           ELSE
+               PERFORM 3500-PLACE-MONSTERS
+           END-IF
       *     ACCEPT  SEED-TIME FROM TIME.
       *     MOVE SEED-TIME TO RANDOM-SEED.
       *     DISPLAY "RANDOM-SEED ", RANDOM-SEED
@@ -182,21 +330,209 @@
                DISPLAY "ELSE YOU'LL BE WORKING OVERTIME THIS WEEKEND."
                DISPLAY "ENTER 'HELP' FOR COMMAND LIST"
                DISPLAY "YOU ARE IN ", T-ROOMDESC(CURRENT-ROOM).
+           MOVE 1 TO T-ROOMVISITED(CURRENT-ROOM)
            PERFORM UNTIL (COMMAND = 'QUIT' OR WILL-TO-LIVE <= 0)
                DISPLAY "-----------------------------------------------"
                DISPLAY "WILL TO LIVE:", WILL-TO-LIVE
-               DISPLAY "BRIEFCASE WEIGHT: ", BRIEFCASE-WEIGHT
+               DISPLAY "BRIEFCASE WEIGHT: ", BRIEFCASE-WEIGHT,
+                   "/", BRIEFCASE-CAPACITY
                DISPLAY "WHAT WOULD YOU LIKE TO DO?"
                DISPLAY "-----------------------------------------------"
-               ACCEPT COMMAND-INPUT
-               UNSTRING COMMAND-INPUT
-                    DELIMITED BY ALL ' '
-                    INTO COMMAND
-                         COMMAND-PARM
-               PERFORM 4000-PROCESS-COMMAND
+               IF (BATCH-MODE = 1) THEN
+                   READ COMMAND-FILE INTO COMMAND-INPUT
+                       AT END
+                           MOVE 'QUIT' TO COMMAND
+                   END-READ
+               ELSE
+                   ACCEPT COMMAND-INPUT
+               END-IF
+               IF (COMMAND NOT = 'QUIT') THEN
+                   MOVE SPACES TO COMMAND-PARM
+                   UNSTRING COMMAND-INPUT
+                        DELIMITED BY ALL ' '
+                        INTO COMMAND
+                             COMMAND-PARM
+                   PERFORM 4000-PROCESS-COMMAND
+               END-IF
            END-PERFORM
+           IF (BATCH-MODE = 1) THEN
+               CLOSE COMMAND-FILE
+           END-IF
+           CLOSE AUDIT-FILE.
            STOP RUN.
       ******************************************************************
+      *    BUILDS A RANDOMIZED ROOM LAYOUT AND WRITES IT OVER
+      *    ROOMS-FILENAME SO 1000-LOAD-ROOMS READS IT AS USUAL
+      ******************************************************************
+       0600-GENERATE-RANDOM-MAP.
+           OPEN INPUT INPUT-ROOMS.
+               PERFORM 1000-LOAD-ROOMS
+           UNTIL EOF-ROOMS = 1.
+           CLOSE INPUT-ROOMS.
+           PERFORM 1050-VALIDATE-ROOM-COUNT.
+           MOVE 0 TO EOF-ROOMS
+           MOVE 0 TO ROOM-COUNT
+           PERFORM 0650-RANDOMIZE-MAP-POSITIONS.
+           PERFORM 0680-CONNECT-MAP-POSITIONS.
+           PERFORM 0690-TRANSLATE-MAP-TO-ROOMS.
+           MOVE 'C:\Text-Adventure\cobol.data\random-rooms.dat'
+               TO ROOMS-FILENAME
+           PERFORM 0695-WRITE-RANDOM-ROOMS.
+      ******************************************************************
+      *    SHUFFLES ROOMS 2-10 INTO THE 9 GRID POSITIONS, ROOM 01
+      *    STAYS PINNED AS THE HUB (GRID POSITION 10)
+      ******************************************************************
+       0650-RANDOMIZE-MAP-POSITIONS.
+           ACCEPT SEED-TIME FROM TIME.
+           MOVE SEED-TIME TO RANDOM-SEED.
+           COMPUTE RANDOM-NUM = FUNCTION RANDOM (RANDOM-SEED).
+           MOVE 01 TO T-MAP-NUM(10)
+           MOVE 02 TO GEN-ROOM-NUM
+           MOVE 01 TO MAP-COUNT
+           PERFORM UNTIL MAP-COUNT > 9
+               COMPUTE RANDOM-NUM = FUNCTION RANDOM * 9 + 1
+               IF (T-MAP-NUM(RANDOM-NUM) = 00) THEN
+                   MOVE GEN-ROOM-NUM TO T-MAP-NUM(RANDOM-NUM)
+                   ADD 1 TO GEN-ROOM-NUM
+                   ADD 1 TO MAP-COUNT
+               END-IF
+           END-PERFORM.
+      ******************************************************************
+      *    CONNECTS THE 3X3 GRID POSITIONS (PORTED FROM ROOMS-TEST'S
+      *    4000-CONNECT-ROOMS)
+      ******************************************************************
+       0680-CONNECT-MAP-POSITIONS.
+           MOVE 01 TO CONNECT-COUNT
+           PERFORM UNTIL CONNECT-COUNT > 9
+               COMPUTE MOD-NUM = FUNCTION MOD (CONNECT-COUNT, 3)
+               IF ((CONNECT-COUNT - 3) > 00 AND
+                   (CONNECT-COUNT - 3) <= 09) THEN
+                    SUBTRACT 3 FROM CONNECT-COUNT GIVING
+                    T-MAP-NORTH(CONNECT-COUNT)
+               ELSE
+                   MOVE 00 TO T-MAP-NORTH(CONNECT-COUNT)
+               END-IF
+               IF ((CONNECT-COUNT + 1) > 00 AND
+                   (CONNECT-COUNT + 1) <= 09 AND
+                   MOD-NUM NOT = 00) THEN
+                   ADD 1 TO CONNECT-COUNT GIVING
+                   T-MAP-EAST(CONNECT-COUNT)
+               ELSE
+                   MOVE 00 TO T-MAP-EAST(CONNECT-COUNT)
+               END-IF
+               IF ((CONNECT-COUNT + 3) > 00 AND
+                   (CONNECT-COUNT + 3) <= 9) THEN
+                   ADD 3 TO CONNECT-COUNT GIVING
+                   T-MAP-SOUTH(CONNECT-COUNT)
+               ELSE
+                   MOVE 00 TO T-MAP-SOUTH(CONNECT-COUNT)
+               END-IF
+               IF ((CONNECT-COUNT - 1) > 00 AND
+                   (CONNECT-COUNT - 1) <= 9 AND
+                   MOD-NUM NOT = 01) THEN
+                   SUBTRACT 1 FROM CONNECT-COUNT GIVING
+                   T-MAP-WEST(CONNECT-COUNT)
+               ELSE
+                   MOVE 00 TO T-MAP-WEST(CONNECT-COUNT)
+               END-IF
+               ADD 1 TO CONNECT-COUNT
+           END-PERFORM
+      *    HUB'S NORTH EXIT ENTERS THE GRID AT POSITION 09, AND
+      *    POSITION 09's SOUTH EXIT MUST LEAD BACK TO THE HUB
+           MOVE 09 TO T-MAP-NORTH(10).
+           MOVE 10 TO T-MAP-SOUTH(9).
+      ******************************************************************
+      *    TRANSLATES GRID-POSITION EXITS BACK INTO REAL ROOM NUMBERS
+      ******************************************************************
+       0690-TRANSLATE-MAP-TO-ROOMS.
+           PERFORM VARYING TRANSLATE-IDX FROM 1 BY 1 UNTIL
+               TRANSLATE-IDX > 10
+               MOVE T-MAP-NUM(TRANSLATE-IDX) TO REAL-ROOM-NUM
+               IF (T-MAP-NORTH(TRANSLATE-IDX) NOT = 00) THEN
+                   MOVE T-MAP-NUM(T-MAP-NORTH(TRANSLATE-IDX))
+                       TO T-ROOMNORTH(REAL-ROOM-NUM)
+               ELSE
+                   MOVE 00 TO T-ROOMNORTH(REAL-ROOM-NUM)
+               END-IF
+               IF (T-MAP-EAST(TRANSLATE-IDX) NOT = 00) THEN
+                   MOVE T-MAP-NUM(T-MAP-EAST(TRANSLATE-IDX))
+                       TO T-ROOMEAST(REAL-ROOM-NUM)
+               ELSE
+                   MOVE 00 TO T-ROOMEAST(REAL-ROOM-NUM)
+               END-IF
+               IF (T-MAP-SOUTH(TRANSLATE-IDX) NOT = 00) THEN
+                   MOVE T-MAP-NUM(T-MAP-SOUTH(TRANSLATE-IDX))
+                       TO T-ROOMSOUTH(REAL-ROOM-NUM)
+               ELSE
+                   MOVE 00 TO T-ROOMSOUTH(REAL-ROOM-NUM)
+               END-IF
+               IF (T-MAP-WEST(TRANSLATE-IDX) NOT = 00) THEN
+                   MOVE T-MAP-NUM(T-MAP-WEST(TRANSLATE-IDX))
+                       TO T-ROOMWEST(REAL-ROOM-NUM)
+               ELSE
+                   MOVE 00 TO T-ROOMWEST(REAL-ROOM-NUM)
+               END-IF
+           END-PERFORM.
+      ******************************************************************
+      *    WRITES THE RANDOMIZED LAYOUT OUT IN ROOMS.DAT FORMAT
+      ******************************************************************
+       0695-WRITE-RANDOM-ROOMS.
+           OPEN OUTPUT INPUT-ROOMS
+           PERFORM VARYING TRANSLATE-IDX FROM 1 BY 1 UNTIL
+               TRANSLATE-IDX > 10
+               MOVE TRANSLATE-IDX          TO I-ROOMNUM
+               MOVE T-ROOMDESC(TRANSLATE-IDX) TO I-ROOMDESC
+               MOVE T-ROOMNORTH(TRANSLATE-IDX) TO I-ROOMNORTH
+               MOVE T-ROOMEAST(TRANSLATE-IDX)  TO I-ROOMEAST
+               MOVE T-ROOMSOUTH(TRANSLATE-IDX) TO I-ROOMSOUTH
+               MOVE T-ROOMWEST(TRANSLATE-IDX)  TO I-ROOMWEST
+               WRITE INPUT-REC-ROOMS FROM ROOMS-DATA
+           END-PERFORM
+           CLOSE INPUT-ROOMS.
+      ******************************************************************
+      *    LOADS A SAVED CHECKPOINT OVER THE FRESHLY LOADED TABLES
+      ******************************************************************
+       0700-LOAD-CHECKPOINT.
+           PERFORM VARYING SAVE-IDX FROM 1 BY 1 UNTIL SAVE-IDX > 10
+               MOVE SPACES TO T-ROOMITEM(SAVE-IDX)
+               MOVE 00 TO T-ROOMITEMNUM(SAVE-IDX)
+           END-PERFORM
+           OPEN INPUT CHECKPOINT-FILE
+               PERFORM 0750-READ-CHECKPOINT-REC
+           UNTIL EOF-CHECKPOINT = 1.
+           CLOSE CHECKPOINT-FILE.
+      ******************************************************************
+      *    READS AND APPLIES ONE CHECKPOINT RECORD
+      ******************************************************************
+       0750-READ-CHECKPOINT-REC.
+           READ CHECKPOINT-FILE INTO CHECKPOINT-DATA
+               AT END
+                   MOVE 1 TO EOF-CHECKPOINT
+               NOT AT END
+                   EVALUATE CK-REC-TYPE
+                       WHEN 'P'
+                           MOVE CK-FIELD-1 TO CURRENT-ROOM
+                           MOVE CK-FIELD-2 TO WILL-TO-LIVE
+                           MOVE CK-FIELD-3 TO BRIEFCASE-WEIGHT
+                           MOVE CK-FIELD-4(1:2) TO BRIEFCASE-CAPACITY
+                           MOVE CK-FIELD-4(3:2) TO CK-MULT-INT
+                           COMPUTE ATTACK-MULT = CK-MULT-INT / 10
+                           MOVE CK-FIELD-4(5:3) TO MAX-WILL-TO-LIVE
+                       WHEN 'B'
+                           MOVE CK-FIELD-3 TO B-ITEMNUM(CK-FIELD-1)
+                       WHEN 'R'
+                           MOVE CK-FIELD-3 TO T-ROOMITEMNUM(CK-FIELD-1)
+                           MOVE CK-FIELD-4 TO T-ROOMITEM(CK-FIELD-1)
+                       WHEN 'X'
+                           MOVE CK-FIELD-3
+                               TO T-ROOMMON(CK-FIELD-1, CK-FIELD-2)
+                       WHEN 'M'
+                           MOVE CK-FIELD-3 TO T-MONHP(CK-FIELD-1)
+                       WHEN 'V'
+                           MOVE CK-FIELD-3 TO T-ROOMVISITED(CK-FIELD-1)
+                   END-EVALUATE
+           END-READ.
+      ******************************************************************
       *    READS THE ROOMS FILE INTO ROOMS TABLE
       ******************************************************************
        1000-LOAD-ROOMS.
@@ -213,6 +549,15 @@
                    MOVE I-ROOMWEST  TO T-ROOMWEST(ROOM-COUNT)
            END-READ.
       ******************************************************************
+      *    CONFIRMS ROOM-COUNT MATCHES THE ROOMS-TABLE OCCURS SIZE
+      ******************************************************************
+       1050-VALIDATE-ROOM-COUNT.
+           IF (ROOM-COUNT NOT = 10) THEN
+               DISPLAY "ERROR: ROOMS.DAT HAS ", ROOM-COUNT,
+                   " ROOM(S), EXPECTED 10"
+               STOP RUN
+           END-IF.
+      ******************************************************************
       *    READS THE ITEMS FILE INTO ITEMS TABLE
       ******************************************************************
        2000-LOAD-ITEMS.
@@ -228,8 +573,18 @@
                    MOVE I-ITEMDAMAGE   TO T-ITEMDAMAGE(ITEM-COUNT)
                    MOVE I-ITEMLOC      TO T-ITEMLOC(ITEM-COUNT)
                    MOVE I-ITEMWIN      TO T-ITEMWIN(ITEM-COUNT)
+                   MOVE I-ITEMCAPACITY TO T-ITEMCAPACITY(ITEM-COUNT)
            END-READ.
       ******************************************************************
+      *    CONFIRMS ITEM-COUNT MATCHES THE ITEMS-TABLE OCCURS SIZE
+      ******************************************************************
+       2050-VALIDATE-ITEM-COUNT.
+           IF (ITEM-COUNT NOT = 10) THEN
+               DISPLAY "ERROR: ITEMS.DAT HAS ", ITEM-COUNT,
+                   " ITEM(S), EXPECTED 10"
+               STOP RUN
+           END-IF.
+      ******************************************************************
       *    PLACES ITEMS INTO ROOMS
       ******************************************************************
        2500-PLACE-ITEMS.
@@ -256,6 +611,15 @@
                    MOVE I-MONHP     TO T-MONHP(MONSTER-COUNT)
            END-READ.
       ******************************************************************
+      *    CONFIRMS MONSTER-COUNT MATCHES THE MONSTERS-TABLE OCCURS SIZE
+      ******************************************************************
+       3050-VALIDATE-MONSTER-COUNT.
+           IF (MONSTER-COUNT NOT = 7) THEN
+               DISPLAY "ERROR: MONSTERS.DAT HAS ", MONSTER-COUNT,
+                   " MONSTER(S), EXPECTED 7"
+               STOP RUN
+           END-IF.
+      ******************************************************************
       *    PLACES MONSTERS INTO ROOM
       ******************************************************************
        3500-PLACE-MONSTERS.
@@ -268,14 +632,31 @@
                DISPLAY "RANDOM-NUM ", RANDOM-NUM
                IF (RANDOM-NUM = 2) THEN
                    MOVE T-MONLOC(PLACE-MON) TO MON-NUM
-                   MOVE T-MONNUM(PLACE-MON) TO T-ROOMMON(MON-NUM)
+                   PERFORM 3550-PLACE-MONSTER-IN-ROOM
                END-IF
                ADD 1 TO PLACE-MON
            END-PERFORM.
       ******************************************************************
+      *    DROPS A MONSTER INTO THE FIRST OPEN SLOT OF ITS ROOM SO
+      *    TWO MONSTERS LANDING ON THE SAME ROOM DON'T COLLIDE
+      ******************************************************************
+       3550-PLACE-MONSTER-IN-ROOM.
+           MOVE 1 TO MON-SLOT
+           PERFORM UNTIL MON-SLOT > 7
+                   OR T-ROOMMON(MON-NUM, MON-SLOT) = 00
+               ADD 1 TO MON-SLOT
+           END-PERFORM
+           IF (MON-SLOT <= 7) THEN
+               MOVE T-MONNUM(PLACE-MON) TO T-ROOMMON(MON-NUM, MON-SLOT)
+           ELSE
+               DISPLAY "ROOM IS FULL, ", T-MONDESC(PLACE-MON),
+                   " STAYS HIDDEN"
+           END-IF.
+      ******************************************************************
       *    PROCESS COMMAND
       ******************************************************************
        4000-PROCESS-COMMAND.
+           ADD 1 TO COMMANDS-TAKEN
            MOVE 01 TO B-COUNT
            MOVE 0  TO DROPPED
            MOVE 0  TO USED
@@ -302,6 +683,16 @@
                                    ELSE
                                        IF (COMMAND = "HELP") THEN
                                            PERFORM 4800-PROCESS-HELP
+                                       ELSE
+                                           IF (COMMAND = "SAVE") THEN
+                                               PERFORM 4850-PROCESS-SAVE
+                                           ELSE
+                                               IF (COMMAND = "MAP")
+                                                   THEN
+                                                   PERFORM
+                                                     4870-PROCESS-MAP
+                                               END-IF
+                                           END-IF
                                        END-IF
                                    END-IF
                                END-IF
@@ -310,6 +701,11 @@
                    END-IF
                END-IF
            END-IF.
+           MOVE COMMAND TO A-COMMAND
+           MOVE COMMAND-PARM TO A-PARM
+           MOVE CURRENT-ROOM TO A-ROOM
+           MOVE WILL-TO-LIVE TO A-WILL
+           WRITE AUDIT-REC FROM AUDIT-DATA.
       ******************************************************************
       *    4100-PROCESS-GO
       ******************************************************************
@@ -340,8 +736,10 @@
        4150-ENTER-NEXT-ROOM.
            COMPUTE WILL-TO-LIVE = WILL-TO-LIVE - (BRIEFCASE-WEIGHT * .2)
            MOVE NEXT-ROOM TO CURRENT-ROOM
+           MOVE 1 TO T-ROOMVISITED(CURRENT-ROOM)
            DISPLAY "YOU ARE IN ", T-ROOMDESC(CURRENT-ROOM)
-           IF (T-ROOMMON(CURRENT-ROOM) NOT = 00) THEN
+           PERFORM 4950-CHECK-ROOM-MONSTER
+           IF (ANY-MON-PRESENT = 1) THEN
                PERFORM 4900-MONSTER-ATTACK
            END-IF.
       ******************************************************************
@@ -354,7 +752,8 @@
            ELSE
                DISPLAY "THAT ITEM IS NOT HERE"
            END-IF
-           IF (T-ROOMMON(CURRENT-ROOM) NOT = 00) THEN
+           PERFORM 4950-CHECK-ROOM-MONSTER
+           IF (ANY-MON-PRESENT = 1) THEN
                PERFORM 4900-MONSTER-ATTACK
            END-IF.
       ******************************************************************
@@ -362,18 +761,30 @@
       ******************************************************************
        4250-PUT-IN-BRIEFCASE.
            MOVE 01 TO BRIEFCASE-SLOT
-           IF (BRIEFCASE-WEIGHT +
-                 T-ITEMWEIGHT(ITEM-TO-PICKUP) > 10) THEN
-                 DISPLAY "THE BRIEFCASE IS TOO FULL TO PICK THAT UP"
-           ELSE
-               PERFORM UNTIL B-ITEMNUM(BRIEFCASE-SLOT) = 00
-                   ADD 1 TO BRIEFCASE-SLOT
-               END-PERFORM
-               MOVE ITEM-TO-PICKUP TO B-ITEMNUM(BRIEFCASE-SLOT)
+           IF (T-ITEMCAPACITY(ITEM-TO-PICKUP) NOT = 00) THEN
                MOVE SPACES TO T-ROOMITEM(CURRENT-ROOM)
                MOVE 00 TO T-ROOMITEMNUM(CURRENT-ROOM)
-               ADD T-ITEMWEIGHT(ITEM-TO-PICKUP) TO BRIEFCASE-WEIGHT
-               DISPLAY "YOU PICK UP ", T-ITEMDESC(ITEM-TO-PICKUP)
+               ADD T-ITEMCAPACITY(ITEM-TO-PICKUP)
+                   TO BRIEFCASE-CAPACITY
+               DISPLAY "YOU FIT ", T-ITEMDESC(ITEM-TO-PICKUP)
+               DISPLAY "TO YOUR BRIEFCASE. IT IS PERMANENTLY UPGRADED."
+               DISPLAY "YOUR BRIEFCASE CAPACITY IS NOW "
+                   BRIEFCASE-CAPACITY
+           ELSE
+               IF (BRIEFCASE-WEIGHT +
+                     T-ITEMWEIGHT(ITEM-TO-PICKUP) > BRIEFCASE-CAPACITY)
+                   THEN
+                     DISPLAY "THE BRIEFCASE IS TOO FULL TO PICK THAT UP"
+               ELSE
+                   PERFORM UNTIL B-ITEMNUM(BRIEFCASE-SLOT) = 00
+                       ADD 1 TO BRIEFCASE-SLOT
+                   END-PERFORM
+                   MOVE ITEM-TO-PICKUP TO B-ITEMNUM(BRIEFCASE-SLOT)
+                   MOVE SPACES TO T-ROOMITEM(CURRENT-ROOM)
+                   MOVE 00 TO T-ROOMITEMNUM(CURRENT-ROOM)
+                   ADD T-ITEMWEIGHT(ITEM-TO-PICKUP) TO BRIEFCASE-WEIGHT
+                   DISPLAY "YOU PICK UP ", T-ITEMDESC(ITEM-TO-PICKUP)
+               END-IF
            END-IF.
       ******************************************************************
       *    4300-PROCESS-DROP
@@ -391,7 +802,8 @@
            IF (DROPPED = 0) THEN
                DISPLAY "YOU DON'T HAVE THAT ITEM"
            END-IF
-           IF (T-ROOMMON(CURRENT-ROOM) NOT = 00) THEN
+           PERFORM 4950-CHECK-ROOM-MONSTER
+           IF (ANY-MON-PRESENT = 1) THEN
                PERFORM 4900-MONSTER-ATTACK
            END-IF.
       ******************************************************************
@@ -431,7 +843,8 @@
            IF (USED = 0)
                DISPLAY "YOU DON'T HAVE THAT ITEM"
            END-IF
-           IF (T-ROOMMON(CURRENT-ROOM) NOT = 00) THEN
+           PERFORM 4950-CHECK-ROOM-MONSTER
+           IF (ANY-MON-PRESENT = 1) THEN
                PERFORM 4900-MONSTER-ATTACK
            END-IF.
       ******************************************************************
@@ -441,8 +854,8 @@
            MOVE 00 TO B-ITEMNUM(B-COUNT)
            IF (T-ITEMRESTORE(B-ITEM) NOT = 00) THEN
                ADD T-ITEMRESTORE(B-ITEM) TO WILL-TO-LIVE
-               IF (WILL-TO-LIVE > 100) THEN
-                   MOVE 100 TO WILL-TO-LIVE
+               IF (WILL-TO-LIVE > MAX-WILL-TO-LIVE) THEN
+                   MOVE MAX-WILL-TO-LIVE TO WILL-TO-LIVE
                END-IF
                DISPLAY "YOU GAIN ", T-ITEMRESTORE(B-ITEM)
                DISPLAY "TO YOUR WILL TO LIVE"
@@ -453,6 +866,7 @@
                    IF (T-ITEMWIN(B-ITEM) NOT = 00 AND CURRENT-ROOM = 01)
                        THEN
                        DISPLAY "CONGRATULATIONS YOU MADE IT!"
+                       PERFORM 4460-RECORD-SCORE
                        MOVE 000 TO WILL-TO-LIVE
                    END-IF
                END-IF
@@ -465,6 +879,22 @@
            PERFORM 4700-PROCESS-ATTACK
            MOVE 05 TO PLAYER-ATTACK.
       ******************************************************************
+      *    4460-RECORD-SCORE
+      ******************************************************************
+       4460-RECORD-SCORE.
+           ACCEPT SCORE-DATE-PART FROM DATE YYYYMMDD
+           MOVE SCORE-DATE-PART TO SC-TIMESTAMP(1:8)
+           ACCEPT SCORE-TIME-PART FROM TIME
+           MOVE SCORE-TIME-PART(1:6) TO SC-TIMESTAMP(9:6)
+           MOVE WILL-TO-LIVE TO SC-WILL-TO-LIVE
+           MOVE COMMANDS-TAKEN TO SC-COMMANDS
+           OPEN EXTEND SCORES-FILE
+           IF (SCORES-STATUS = '35') THEN
+               OPEN OUTPUT SCORES-FILE
+           END-IF
+           WRITE SCORES-REC FROM SCORES-DATA
+           CLOSE SCORES-FILE.
+      ******************************************************************
       *    4500-PROCESS-LOOK
       ******************************************************************
        4500-PROCESS-LOOK.
@@ -473,11 +903,15 @@
                MOVE T-ROOMITEMNUM(CURRENT-ROOM) TO CURRENT-ITEM
                DISPLAY "THERE IS A(N) ", T-ITEMDESC(CURRENT-ITEM)
            END-IF
-           IF (T-ROOMMON(CURRENT-ROOM) NOT = 00) THEN
-               MOVE T-ROOMMON(CURRENT-ROOM) TO CURRENT-MON
-               DISPLAY "YOU SEE ", T-MONDESC(CURRENT-MON)
-           END-IF
-           IF (T-ROOMMON(CURRENT-ROOM) NOT = 00) THEN
+           PERFORM 4950-CHECK-ROOM-MONSTER
+           IF (ANY-MON-PRESENT = 1) THEN
+               PERFORM VARYING MON-SLOT FROM 1 BY 1 UNTIL MON-SLOT > 7
+                   IF (T-ROOMMON(CURRENT-ROOM, MON-SLOT) NOT = 00) THEN
+                       MOVE T-ROOMMON(CURRENT-ROOM, MON-SLOT)
+                           TO CURRENT-MON
+                       DISPLAY "YOU SEE ", T-MONDESC(CURRENT-MON)
+                   END-IF
+               END-PERFORM
                PERFORM 4900-MONSTER-ATTACK
            END-IF.
       ******************************************************************
@@ -497,14 +931,18 @@
       *    4700-PROCESS-ATTACK
       ******************************************************************
        4700-PROCESS-ATTACK.
-           MOVE T-ROOMMON(CURRENT-ROOM) TO CURRENT-MON
-           IF (CURRENT-MON NOT = 00)
-               DISPLAY "YOU SLAP ", T-MONDESC(CURRENT-MON)
-               PERFORM 4750-PLAYER-ATTACK
+           PERFORM 4950-CHECK-ROOM-MONSTER
+           IF (ANY-MON-PRESENT = 1) THEN
+               PERFORM VARYING MON-SLOT FROM 1 BY 1 UNTIL MON-SLOT > 7
+                   IF (T-ROOMMON(CURRENT-ROOM, MON-SLOT) NOT = 00) THEN
+                       MOVE T-ROOMMON(CURRENT-ROOM, MON-SLOT)
+                           TO CURRENT-MON
+                       DISPLAY "YOU SLAP ", T-MONDESC(CURRENT-MON)
+                       PERFORM 4750-PLAYER-ATTACK
+                   END-IF
+               END-PERFORM
            ELSE
-               IF(CURRENT-MON = 00) THEN
-                   DISPLAY "YOU SLAP AT THE AIR!"
-               END-IF
+               DISPLAY "YOU SLAP AT THE AIR!"
            END-IF.
       ******************************************************************
       *    4750-PLAYER-ATTACK
@@ -513,7 +951,7 @@
            MOVE T-MONHP(CURRENT-MON) TO MON-HP
            SUBTRACT PLAYER-ATTACK FROM MON-HP
            IF (MON-HP <= 0) THEN
-               MOVE 00 TO T-ROOMMON(CURRENT-ROOM)
+               MOVE 00 TO T-ROOMMON(CURRENT-ROOM, MON-SLOT)
                DISPLAY T-MONDESC(CURRENT-MON), "RUNS AWAY CRYING"
            ELSE
                MOVE MON-HP TO T-MONHP(CURRENT-MON)
@@ -531,16 +969,129 @@
            DISPLAY "LOOK: LOOK AROUND THE AREA"
            DISPLAY "BRIEFCASE: CHECK HELD ITEMS"
            DISPLAY "ATTACK: BASIC ATTACK"
+           DISPLAY "SAVE: SAVE YOUR PROGRESS TO A CHECKPOINT"
+           DISPLAY "MAP: SHOW VISITED ROOMS AND THEIR EXITS"
            DISPLAY "QUIT: QUIT THE GAME".
       ******************************************************************
+      *    4850-PROCESS-SAVE
+      ******************************************************************
+       4850-PROCESS-SAVE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 'P' TO CK-REC-TYPE
+           MOVE CURRENT-ROOM TO CK-FIELD-1
+           MOVE WILL-TO-LIVE TO CK-FIELD-2
+           MOVE BRIEFCASE-WEIGHT TO CK-FIELD-3
+           MOVE SPACES TO CK-FIELD-4
+           MOVE BRIEFCASE-CAPACITY TO CK-FIELD-4(1:2)
+           COMPUTE CK-MULT-INT = ATTACK-MULT * 10
+           MOVE CK-MULT-INT TO CK-FIELD-4(3:2)
+           MOVE MAX-WILL-TO-LIVE TO CK-FIELD-4(5:3)
+           WRITE CHECKPOINT-REC FROM CHECKPOINT-DATA
+           PERFORM VARYING SAVE-IDX FROM 1 BY 1 UNTIL SAVE-IDX > 10
+               IF (B-ITEMNUM(SAVE-IDX) NOT = 00) THEN
+                   MOVE 'B' TO CK-REC-TYPE
+                   MOVE SAVE-IDX TO CK-FIELD-1
+                   MOVE 000 TO CK-FIELD-2
+                   MOVE B-ITEMNUM(SAVE-IDX) TO CK-FIELD-3
+                   MOVE SPACES TO CK-FIELD-4
+                   WRITE CHECKPOINT-REC FROM CHECKPOINT-DATA
+               END-IF
+           END-PERFORM
+           PERFORM VARYING SAVE-IDX FROM 1 BY 1 UNTIL SAVE-IDX > 10
+               IF (T-ROOMITEMNUM(SAVE-IDX) NOT = 00) THEN
+                   MOVE 'R' TO CK-REC-TYPE
+                   MOVE SAVE-IDX TO CK-FIELD-1
+                   MOVE 000 TO CK-FIELD-2
+                   MOVE T-ROOMITEMNUM(SAVE-IDX) TO CK-FIELD-3
+                   MOVE T-ROOMITEM(SAVE-IDX) TO CK-FIELD-4
+                   WRITE CHECKPOINT-REC FROM CHECKPOINT-DATA
+               END-IF
+               PERFORM VARYING MON-SLOT FROM 1 BY 1 UNTIL MON-SLOT > 7
+                   IF (T-ROOMMON(SAVE-IDX, MON-SLOT) NOT = 00) THEN
+                       MOVE 'X' TO CK-REC-TYPE
+                       MOVE SAVE-IDX TO CK-FIELD-1
+                       MOVE MON-SLOT TO CK-FIELD-2
+                       MOVE T-ROOMMON(SAVE-IDX, MON-SLOT) TO CK-FIELD-3
+                       MOVE SPACES TO CK-FIELD-4
+                       WRITE CHECKPOINT-REC FROM CHECKPOINT-DATA
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           PERFORM VARYING SAVE-IDX FROM 1 BY 1 UNTIL SAVE-IDX > 7
+               MOVE 'M' TO CK-REC-TYPE
+               MOVE SAVE-IDX TO CK-FIELD-1
+               MOVE 000 TO CK-FIELD-2
+               MOVE T-MONHP(SAVE-IDX) TO CK-FIELD-3
+               MOVE SPACES TO CK-FIELD-4
+               WRITE CHECKPOINT-REC FROM CHECKPOINT-DATA
+           END-PERFORM
+           PERFORM VARYING SAVE-IDX FROM 1 BY 1 UNTIL SAVE-IDX > 10
+               IF (T-ROOMVISITED(SAVE-IDX) = 1) THEN
+                   MOVE 'V' TO CK-REC-TYPE
+                   MOVE SAVE-IDX TO CK-FIELD-1
+                   MOVE 000 TO CK-FIELD-2
+                   MOVE 01 TO CK-FIELD-3
+                   MOVE SPACES TO CK-FIELD-4
+                   WRITE CHECKPOINT-REC FROM CHECKPOINT-DATA
+               END-IF
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "GAME SAVED TO CHECKPOINT".
+      ******************************************************************
+      *    4870-PROCESS-MAP
+      ******************************************************************
+       4870-PROCESS-MAP.
+           DISPLAY "----------------- MAP -----------------"
+           PERFORM VARYING MAP-IDX FROM 1 BY 1 UNTIL MAP-IDX > 10
+               IF (T-ROOMVISITED(MAP-IDX) = 1) THEN
+                   DISPLAY "ROOM ", MAP-IDX, ": ",
+                       T-ROOMDESC(MAP-IDX)
+                   IF (T-ROOMNORTH(MAP-IDX) NOT = 00) THEN
+                       DISPLAY "   NORTH -> ROOM ", T-ROOMNORTH(MAP-IDX)
+                   END-IF
+                   IF (T-ROOMEAST(MAP-IDX) NOT = 00) THEN
+                       DISPLAY "   EAST  -> ROOM ", T-ROOMEAST(MAP-IDX)
+                   END-IF
+                   IF (T-ROOMSOUTH(MAP-IDX) NOT = 00) THEN
+                       DISPLAY "   SOUTH -> ROOM ", T-ROOMSOUTH(MAP-IDX)
+                   END-IF
+                   IF (T-ROOMWEST(MAP-IDX) NOT = 00) THEN
+                       DISPLAY "   WEST  -> ROOM ", T-ROOMWEST(MAP-IDX)
+                   END-IF
+               END-IF
+           END-PERFORM.
+      ******************************************************************
       *    4900-MONSTER-ATTACK
       ******************************************************************
        4900-MONSTER-ATTACK.
-           MOVE T-ROOMMON(CURRENT-ROOM) TO CURRENT-MON
-           MOVE T-MONATTACK(CURRENT-MON) TO CURRENT-ATTACK
-           COMPUTE WILL-TO-LIVE = WILL-TO-LIVE - CURRENT-ATTACK
-           DISPLAY T-MONDESC(CURRENT-MON), "ATTACKS"
-           DISPLAY T-MONTEXT(CURRENT-MON).
+           PERFORM VARYING MON-SLOT FROM 1 BY 1
+               UNTIL MON-SLOT > 7 OR WILL-TO-LIVE <= 0
+               IF (T-ROOMMON(CURRENT-ROOM, MON-SLOT) NOT = 00) THEN
+                   MOVE T-ROOMMON(CURRENT-ROOM, MON-SLOT) TO CURRENT-MON
+                   COMPUTE CURRENT-ATTACK ROUNDED =
+                       T-MONATTACK(CURRENT-MON) * ATTACK-MULT
+                       ON SIZE ERROR
+                           MOVE 99 TO CURRENT-ATTACK
+                   END-COMPUTE
+                   IF (WILL-TO-LIVE < CURRENT-ATTACK) THEN
+                       MOVE 0 TO WILL-TO-LIVE
+                   ELSE
+                       SUBTRACT CURRENT-ATTACK FROM WILL-TO-LIVE
+                   END-IF
+                   DISPLAY T-MONDESC(CURRENT-MON), "ATTACKS"
+                   DISPLAY T-MONTEXT(CURRENT-MON)
+               END-IF
+           END-PERFORM.
+      ******************************************************************
+      *    4950-CHECK-ROOM-MONSTER
+      ******************************************************************
+       4950-CHECK-ROOM-MONSTER.
+           MOVE 0 TO ANY-MON-PRESENT
+           PERFORM VARYING MON-SLOT FROM 1 BY 1 UNTIL MON-SLOT > 7
+               IF (T-ROOMMON(CURRENT-ROOM, MON-SLOT) NOT = 00) THEN
+                   MOVE 1 TO ANY-MON-PRESENT
+               END-IF
+           END-PERFORM.
       ******************************************************************
       ******************************************************************
        END PROGRAM OVERTIME.
