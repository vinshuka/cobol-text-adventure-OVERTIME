@@ -11,7 +11,7 @@
        FILE-CONTROL.
            SELECT INPUT-ROOMS-TEST
            ASSIGN TO 'C:\Text-Adventure\cobol.data\rooms-test.dat'
-           ORGANISATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-ROOMS-TEST
